@@ -0,0 +1,372 @@
+000010****************************************************************
+000020* PROGRAM-ID.  STATRPT                                         *
+000030* AUTHOR.      D. L. OKAFOR                                    *
+000040* INSTALLATION. INVENTORY CONTROL SYSTEMS                      *
+000050* DATE-WRITTEN. 06/15/2015                                     *
+000060* DATE-COMPILED.                                                *
+000070*                                                                *
+000080* REMARKS.                                                      *
+000090*     READS THE ACCUMULATED RESULT HISTORY WRITTEN BY           *
+000100*     RANDOM-SUBTRACTION AND REPORTS THE MINIMUM, MAXIMUM,      *
+000110*     AVERAGE, AND A SIMPLE TREND INDICATOR SO THAT AN          *
+000120*     UNUSUALLY HIGH OR LOW RUN OF DRAWS CAN BE SPOTTED.        *
+000130*                                                                *
+000140* MODIFICATION HISTORY.                                         *
+000150*     06/15/2015  DLO  ORIGINAL PROGRAM.                        *
+000160*     07/06/2015  DLO  BREAK STATISTICS DOWN BY ITEM CODE        *
+000170*                      INSTEAD OF BLENDING EVERY ITEM ON THE     *
+000180*                      FILE INTO ONE FIGURE.                     *
+000190*     07/06/2015  DLO  EDIT AVERAGE RESULT THROUGH A NUMERIC-    *
+000200*                      EDITED FIELD SO THE DECIMAL POINT PRINTS  *
+000210*                      CORRECTLY.                                *
+000220*     07/06/2015  DLO  CHECK FILE STATUS AFTER EACH OPEN AND     *
+000230*                      WRITE, ABENDING ON FAILURE INSTEAD OF     *
+000240*                      RUNNING TO A FALSE CLEAN COMPLETION.      *
+000250*     07/08/2015  DLO  WIDEN THE TREND BAND FIELDS SO A HIGH-    *
+000260*                      AVERAGE ITEM'S 110 PERCENT BAND CANNOT    *
+000270*                      OVERFLOW AND TRUNCATE.                    *
+000280****************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.    STATRPT.
+000310 AUTHOR.        D. L. OKAFOR.
+000320 INSTALLATION.  INVENTORY CONTROL SYSTEMS.
+000330 DATE-WRITTEN.  06/15/2015.
+000340 DATE-COMPILED.
+000350
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER.   IBM-370.
+000390 OBJECT-COMPUTER.   IBM-370.
+000400 SPECIAL-NAMES.
+000410     C01 IS TOP-OF-PAGE.
+000420
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450*    ACCUMULATED DAILY RESULT HISTORY, WRITTEN BY
+000460*    RANDOM-SUBTRACTION
+000470     SELECT HISTORY-FILE
+000480         ASSIGN TO HISTIN
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS WS-HIST-FILE-STATUS.
+000510
+000520*    RESULT TRENDING SUMMARY REPORT
+000530     SELECT STATRPT-FILE
+000540         ASSIGN TO STATOUT
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS WS-RPT-FILE-STATUS.
+000570
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  HISTORY-FILE
+000610     LABEL RECORDS ARE STANDARD
+000620     RECORD CONTAINS 80 CHARACTERS.
+000630     COPY "HISTREC.CPY".
+000640
+000650 FD  STATRPT-FILE
+000660     LABEL RECORDS ARE STANDARD
+000670     RECORD CONTAINS 132 CHARACTERS.
+000680 01  STATRPT-RECORD              PIC X(132).
+000690
+000700 WORKING-STORAGE SECTION.
+000710****************************************************************
+000720*    FILE STATUS SWITCHES                                      *
+000730****************************************************************
+000740 01  WS-FILE-STATUSES.
+000750     05  WS-HIST-FILE-STATUS     PIC X(02) VALUE "00".
+000760     05  WS-RPT-FILE-STATUS      PIC X(02) VALUE "00".
+000770
+000780****************************************************************
+000790*    PROGRAM SWITCHES                                          *
+000800****************************************************************
+000810 01  WS-SWITCHES.
+000820     05  WS-HIST-EOF-SW          PIC X(01) VALUE "N".
+000830         88  WS-HIST-EOF                    VALUE "Y".
+000840
+000850****************************************************************
+000860*    OVERALL RECORD COUNT                                       *
+000870****************************************************************
+000880 01  STAT-COUNT                  PIC 9(06) COMP VALUE ZERO.
+000890
+000900****************************************************************
+000910*    PER-ITEM STATISTICS TABLE - ONE ENTRY PER DISTINCT ITEM    *
+000920*    CODE FOUND ON THE HISTORY FILE, SINCE ONE DAY'S RUN OF     *
+000930*    RANDOM-SUBTRACTION WRITES ONE HISTORY RECORD PER ITEM.     *
+000940****************************************************************
+000950 01  STAT-ITEM-COUNT             PIC 9(04) COMP VALUE ZERO.
+000960 01  STAT-ITEM-TABLE.
+000970     05  STAT-ITEM-ENTRY OCCURS 200 TIMES
+000980             INDEXED BY STAT-ITEM-IDX.
+000990         10  STAT-ITEM-CODE          PIC X(10).
+001000         10  STAT-ITEM-RESULT-COUNT  PIC 9(06) COMP.
+001010         10  STAT-ITEM-SUM           PIC 9(10) COMP.
+001020         10  STAT-ITEM-MINIMUM       PIC 9(04).
+001030         10  STAT-ITEM-MAXIMUM       PIC 9(04).
+001040         10  STAT-ITEM-LAST-RESULT   PIC 9(04).
+001050         10  STAT-ITEM-AVERAGE       PIC 9(04)V99.
+001060         10  STAT-ITEM-TREND         PIC X(20).
+001070
+001080****************************************************************
+001090*    SCRATCH FIELDS FOR THE TREND CALCULATION                   *
+001100****************************************************************
+001110 01  STAT-HIGH-BAND              PIC 9(05)V99 VALUE ZERO.
+001120 01  STAT-LOW-BAND               PIC 9(05)V99 VALUE ZERO.
+001130
+001140****************************************************************
+001150*    SUMMARY REPORT LINES                                       *
+001160****************************************************************
+001170 01  RPT-HEADING-LINE-1.
+001180     05  FILLER                  PIC X(01) VALUE "1".
+001190     05  FILLER                  PIC X(44)
+001200             VALUE "RANDOM-SUBTRACTION - RESULT TRENDING SUMMARY".
+001210     05  FILLER                  PIC X(87) VALUE SPACES.
+001220
+001230 01  RPT-DETAIL-LINE.
+001240     05  FILLER                  PIC X(01) VALUE SPACE.
+001250     05  FILLER                  PIC X(20) VALUE SPACES.
+001260     05  RPT-LABEL               PIC X(20).
+001270     05  RPT-VALUE               PIC X(20).
+001280     05  FILLER                  PIC X(71) VALUE SPACES.
+001290
+001300 01  RPT-AVERAGE-EDIT            PIC ZZZ9.99.
+001310
+001320 PROCEDURE DIVISION.
+001330****************************************************************
+001340*    0000-MAINLINE                                              *
+001350****************************************************************
+001360 0000-MAINLINE.
+001370     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001380     PERFORM 2000-ACCUMULATE-STATISTICS THRU 2000-EXIT
+001390         UNTIL WS-HIST-EOF.
+001400     PERFORM 3000-COMPUTE-SUMMARY THRU 3000-EXIT.
+001410     PERFORM 4000-WRITE-SUMMARY-REPORT THRU 4000-EXIT.
+001420     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001430     STOP RUN.
+001440
+001450****************************************************************
+001460*    1000-INITIALIZE                                            *
+001470****************************************************************
+001480 1000-INITIALIZE.
+001490     OPEN INPUT HISTORY-FILE.
+001500     IF WS-HIST-FILE-STATUS NOT = "00"
+001510         DISPLAY "STATRPT - ABEND - HISTORY-FILE "
+001520                 "OPEN FAILED - STATUS " WS-HIST-FILE-STATUS
+001530         GO TO 9900-ABEND-TERMINATION
+001540     END-IF.
+001550     OPEN OUTPUT STATRPT-FILE.
+001560     IF WS-RPT-FILE-STATUS NOT = "00"
+001570         DISPLAY "STATRPT - ABEND - STATRPT-FILE "
+001580                 "OPEN FAILED - STATUS " WS-RPT-FILE-STATUS
+001590         GO TO 9900-ABEND-TERMINATION
+001600     END-IF.
+001610     PERFORM 2900-READ-HISTORY-RECORD THRU 2900-EXIT.
+001620 1000-EXIT.
+001630     EXIT.
+001640
+001650 2900-READ-HISTORY-RECORD.
+001660     READ HISTORY-FILE
+001670         AT END
+001680             MOVE "Y" TO WS-HIST-EOF-SW
+001690     END-READ.
+001700 2900-EXIT.
+001710     EXIT.
+001720
+001730****************************************************************
+001740*    2000-ACCUMULATE-STATISTICS - ONE PASS OVER THE HISTORY     *
+001750*    FILE, ROLLED UP SEPARATELY PER ITEM CODE SINCE A SINGLE    *
+001760*    DAY'S RUN OF RANDOM-SUBTRACTION COVERS MANY ITEMS.         *
+001770****************************************************************
+001780 2000-ACCUMULATE-STATISTICS.
+001790     PERFORM 2100-FIND-OR-ADD-ITEM THRU 2100-EXIT.
+001800     ADD 1 TO STAT-ITEM-RESULT-COUNT (STAT-ITEM-IDX).
+001810     ADD HIST-RESULT TO STAT-ITEM-SUM (STAT-ITEM-IDX).
+001820     IF HIST-RESULT < STAT-ITEM-MINIMUM (STAT-ITEM-IDX)
+001830         MOVE HIST-RESULT TO STAT-ITEM-MINIMUM (STAT-ITEM-IDX)
+001840     END-IF.
+001850     IF HIST-RESULT > STAT-ITEM-MAXIMUM (STAT-ITEM-IDX)
+001860         MOVE HIST-RESULT TO STAT-ITEM-MAXIMUM (STAT-ITEM-IDX)
+001870     END-IF.
+001880     MOVE HIST-RESULT TO STAT-ITEM-LAST-RESULT (STAT-ITEM-IDX).
+001890     ADD 1 TO STAT-COUNT.
+001900     PERFORM 2900-READ-HISTORY-RECORD THRU 2900-EXIT.
+001910 2000-EXIT.
+001920     EXIT.
+001930
+001940****************************************************************
+001950*    2100-FIND-OR-ADD-ITEM - LOCATE HIST-ITEM-CODE IN THE       *
+001960*    TABLE, INDEXING THE REMAINDER OF THE PARAGRAPHS THROUGH    *
+001970*    STAT-ITEM-IDX; ADD A NEW ENTRY THE FIRST TIME AN ITEM IS   *
+001980*    SEEN.                                                      *
+001990****************************************************************
+002000 2100-FIND-OR-ADD-ITEM.
+002010     SET STAT-ITEM-IDX TO 1.
+002020     SEARCH STAT-ITEM-ENTRY
+002030         AT END
+002040             PERFORM 2150-ADD-NEW-ITEM THRU 2150-EXIT
+002050         WHEN STAT-ITEM-CODE (STAT-ITEM-IDX) = HIST-ITEM-CODE
+002060             CONTINUE
+002070     END-SEARCH.
+002080 2100-EXIT.
+002090     EXIT.
+002100
+002110 2150-ADD-NEW-ITEM.
+002120     IF STAT-ITEM-COUNT >= 200
+002130         DISPLAY "STATRPT - ABEND - MORE THAN 200 DISTINCT "
+002140                 "ITEM CODES ON HISTORY-FILE"
+002150         MOVE 16 TO RETURN-CODE
+002160         STOP RUN
+002170     END-IF.
+002180     ADD 1 TO STAT-ITEM-COUNT.
+002190     SET STAT-ITEM-IDX             TO STAT-ITEM-COUNT.
+002200     MOVE HIST-ITEM-CODE TO STAT-ITEM-CODE (STAT-ITEM-IDX).
+002210     MOVE ZERO TO STAT-ITEM-RESULT-COUNT (STAT-ITEM-IDX).
+002220     MOVE ZERO TO STAT-ITEM-SUM (STAT-ITEM-IDX).
+002230     MOVE 9999 TO STAT-ITEM-MINIMUM (STAT-ITEM-IDX).
+002240     MOVE ZERO TO STAT-ITEM-MAXIMUM (STAT-ITEM-IDX).
+002250 2150-EXIT.
+002260     EXIT.
+002270
+002280****************************************************************
+002290*    3000-COMPUTE-SUMMARY - AVERAGE AND TREND INDICATOR FOR     *
+002300*    EACH ITEM IN THE TABLE. THE TREND COMPARES THE ITEM'S      *
+002310*    MOST RECENT RESULT AGAINST A BAND OF PLUS OR MINUS 10      *
+002320*    PERCENT OF THAT ITEM'S OWN RUNNING AVERAGE.                *
+002330****************************************************************
+002340 3000-COMPUTE-SUMMARY.
+002350     IF STAT-ITEM-COUNT > ZERO
+002360         PERFORM 3100-COMPUTE-ITEM-SUMMARY THRU 3100-EXIT
+002370             VARYING STAT-ITEM-IDX FROM 1 BY 1
+002380             UNTIL STAT-ITEM-IDX > STAT-ITEM-COUNT
+002390     END-IF.
+002400 3000-EXIT.
+002410     EXIT.
+002420
+002430 3100-COMPUTE-ITEM-SUMMARY.
+002440     COMPUTE STAT-ITEM-AVERAGE (STAT-ITEM-IDX) ROUNDED =
+002450         STAT-ITEM-SUM (STAT-ITEM-IDX)
+002460             / STAT-ITEM-RESULT-COUNT (STAT-ITEM-IDX).
+002470     COMPUTE STAT-HIGH-BAND =
+002480         STAT-ITEM-AVERAGE (STAT-ITEM-IDX) * 1.10.
+002490     COMPUTE STAT-LOW-BAND  =
+002500         STAT-ITEM-AVERAGE (STAT-ITEM-IDX) * 0.90.
+002510     IF STAT-ITEM-LAST-RESULT (STAT-ITEM-IDX) > STAT-HIGH-BAND
+002520         MOVE "TRENDING HIGH" TO STAT-ITEM-TREND (STAT-ITEM-IDX)
+002530     ELSE
+002540         IF STAT-ITEM-LAST-RESULT (STAT-ITEM-IDX) < STAT-LOW-BAND
+002550             MOVE "TRENDING LOW"
+002560                 TO STAT-ITEM-TREND (STAT-ITEM-IDX)
+002570         ELSE
+002580             MOVE "STEADY" TO STAT-ITEM-TREND (STAT-ITEM-IDX)
+002590         END-IF
+002600     END-IF.
+002610 3100-EXIT.
+002620     EXIT.
+002630
+002640****************************************************************
+002650*    4000-WRITE-SUMMARY-REPORT                                  *
+002660****************************************************************
+002670 4000-WRITE-SUMMARY-REPORT.
+002680     WRITE STATRPT-RECORD FROM RPT-HEADING-LINE-1.
+002690     IF WS-RPT-FILE-STATUS NOT = "00"
+002700         DISPLAY "STATRPT - ABEND - STATRPT-FILE "
+002710                 "WRITE FAILED - STATUS " WS-RPT-FILE-STATUS
+002720         GO TO 9900-ABEND-TERMINATION
+002730     END-IF.
+002740     MOVE SPACES           TO RPT-DETAIL-LINE.
+002750     MOVE "RECORDS READ"   TO RPT-LABEL.
+002760     MOVE STAT-COUNT       TO RPT-VALUE.
+002770     WRITE STATRPT-RECORD FROM RPT-DETAIL-LINE.
+002780     IF WS-RPT-FILE-STATUS NOT = "00"
+002790         DISPLAY "STATRPT - ABEND - STATRPT-FILE "
+002800                 "WRITE FAILED - STATUS " WS-RPT-FILE-STATUS
+002810         GO TO 9900-ABEND-TERMINATION
+002820     END-IF.
+002830     IF STAT-ITEM-COUNT > ZERO
+002840         PERFORM 4100-WRITE-ITEM-DETAIL THRU 4100-EXIT
+002850             VARYING STAT-ITEM-IDX FROM 1 BY 1
+002860             UNTIL STAT-ITEM-IDX > STAT-ITEM-COUNT
+002870     ELSE
+002880         MOVE SPACES TO RPT-DETAIL-LINE
+002890         MOVE "TREND" TO RPT-LABEL
+002900         MOVE "NO HISTORY ON FILE" TO RPT-VALUE
+002910         WRITE STATRPT-RECORD FROM RPT-DETAIL-LINE
+002920         IF WS-RPT-FILE-STATUS NOT = "00"
+002930             DISPLAY "STATRPT - ABEND - STATRPT-FILE "
+002940                     "WRITE FAILED - STATUS " WS-RPT-FILE-STATUS
+002950             GO TO 9900-ABEND-TERMINATION
+002960         END-IF
+002970     END-IF.
+002980 4000-EXIT.
+002990     EXIT.
+003000
+003010****************************************************************
+003020*    4100-WRITE-ITEM-DETAIL - MIN/MAX/AVERAGE/TREND FOR ONE     *
+003030*    ITEM, INDEXED BY STAT-ITEM-IDX                             *
+003040****************************************************************
+003050 4100-WRITE-ITEM-DETAIL.
+003060     MOVE SPACES                         TO RPT-DETAIL-LINE.
+003070     MOVE "ITEM CODE"                    TO RPT-LABEL.
+003080     MOVE STAT-ITEM-CODE (STAT-ITEM-IDX) TO RPT-VALUE.
+003090     WRITE STATRPT-RECORD FROM RPT-DETAIL-LINE.
+003100     IF WS-RPT-FILE-STATUS NOT = "00"
+003110         DISPLAY "STATRPT - ABEND - STATRPT-FILE "
+003120                 "WRITE FAILED - STATUS " WS-RPT-FILE-STATUS
+003130         GO TO 9900-ABEND-TERMINATION
+003140     END-IF.
+003150     MOVE SPACES                         TO RPT-DETAIL-LINE.
+003160     MOVE "  MINIMUM RESULT"              TO RPT-LABEL.
+003170     MOVE STAT-ITEM-MINIMUM (STAT-ITEM-IDX) TO RPT-VALUE.
+003180     WRITE STATRPT-RECORD FROM RPT-DETAIL-LINE.
+003190     IF WS-RPT-FILE-STATUS NOT = "00"
+003200         DISPLAY "STATRPT - ABEND - STATRPT-FILE "
+003210                 "WRITE FAILED - STATUS " WS-RPT-FILE-STATUS
+003220         GO TO 9900-ABEND-TERMINATION
+003230     END-IF.
+003240     MOVE SPACES                         TO RPT-DETAIL-LINE.
+003250     MOVE "  MAXIMUM RESULT"              TO RPT-LABEL.
+003260     MOVE STAT-ITEM-MAXIMUM (STAT-ITEM-IDX) TO RPT-VALUE.
+003270     WRITE STATRPT-RECORD FROM RPT-DETAIL-LINE.
+003280     IF WS-RPT-FILE-STATUS NOT = "00"
+003290         DISPLAY "STATRPT - ABEND - STATRPT-FILE "
+003300                 "WRITE FAILED - STATUS " WS-RPT-FILE-STATUS
+003310         GO TO 9900-ABEND-TERMINATION
+003320     END-IF.
+003330     MOVE SPACES                         TO RPT-DETAIL-LINE.
+003340     MOVE "  AVERAGE RESULT"              TO RPT-LABEL.
+003350     MOVE STAT-ITEM-AVERAGE (STAT-ITEM-IDX) TO RPT-AVERAGE-EDIT.
+003360     MOVE RPT-AVERAGE-EDIT                  TO RPT-VALUE.
+003370     WRITE STATRPT-RECORD FROM RPT-DETAIL-LINE.
+003380     IF WS-RPT-FILE-STATUS NOT = "00"
+003390         DISPLAY "STATRPT - ABEND - STATRPT-FILE "
+003400                 "WRITE FAILED - STATUS " WS-RPT-FILE-STATUS
+003410         GO TO 9900-ABEND-TERMINATION
+003420     END-IF.
+003430     MOVE SPACES                         TO RPT-DETAIL-LINE.
+003440     MOVE "  TREND"                       TO RPT-LABEL.
+003450     MOVE STAT-ITEM-TREND (STAT-ITEM-IDX) TO RPT-VALUE.
+003460     WRITE STATRPT-RECORD FROM RPT-DETAIL-LINE.
+003470     IF WS-RPT-FILE-STATUS NOT = "00"
+003480         DISPLAY "STATRPT - ABEND - STATRPT-FILE "
+003490                 "WRITE FAILED - STATUS " WS-RPT-FILE-STATUS
+003500         GO TO 9900-ABEND-TERMINATION
+003510     END-IF.
+003520 4100-EXIT.
+003530     EXIT.
+003540
+003550****************************************************************
+003560*    9000-TERMINATE                                             *
+003570****************************************************************
+003580 9000-TERMINATE.
+003590     CLOSE HISTORY-FILE
+003600           STATRPT-FILE.
+003610 9000-EXIT.
+003620     EXIT.
+003630
+003640****************************************************************
+003650*    9900-ABEND-TERMINATION - AN OPEN OR A WRITE CAME BACK       *
+003660*    WITH A FILE STATUS OTHER THAN SUCCESSFUL; THE RUN CANNOT    *
+003670*    BE TRUSTED TO CONTINUE, SO IT STOPS HERE WITH A NON-ZERO    *
+003680*    RETURN CODE FOR THE JOB SCHEDULER TO CATCH.                 *
+003690****************************************************************
+003700 9900-ABEND-TERMINATION.
+003710     MOVE 16 TO RETURN-CODE.
+003720     STOP RUN.
