@@ -1,23 +1,698 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. RANDOM-SUBTRACTION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Fixed-Number PIC 9(4) VALUE 1000.
-01 Random-Number PIC 9(4).
-01 Result PIC 9(4).
-01 Message PIC X(50).
-
-PROCEDURE DIVISION.
-MAIN-LOGIC.
-    CALL 'CBL_RANDOM' USING Random-Number.
-
-    COMPUTE Result = Fixed-Number - Random-Number.
-
-    MOVE "You have " TO Message.
-    MOVE Result TO Message(10:4).
-    MOVE " bitches." TO Message(15:4).
-
-    DISPLAY Message.
-
-    STOP RUN.
+000010****************************************************************
+000020* PROGRAM-ID.  RANDOM-SUBTRACTION                              *
+000030* AUTHOR.      D. L. OKAFOR                                    *
+000040* INSTALLATION. INVENTORY CONTROL SYSTEMS                      *
+000050* DATE-WRITTEN. 01/05/2009                                     *
+000060* DATE-COMPILED.                                                *
+000070*                                                                *
+000080* REMARKS.                                                      *
+000090*     DRIVES A RANDOM DRAW AGAINST EACH ITEM ON THE DAILY       *
+000100*     BALANCE FILE AND REPORTS THE RESULTING QUANTITY.          *
+000110*                                                                *
+000120* MODIFICATION HISTORY.                                         *
+000130*     01/05/2009  DLO  ORIGINAL PROGRAM.                        *
+000140*     03/11/2015  DLO  DRIVE FIXED-NUMBER FROM THE DAILY        *
+000150*                      BALANCE FILE, ONE ITEM PER RECORD, IN    *
+000160*                      PLACE OF THE HARDCODED STARTING VALUE,   *
+000170*                      SO THE WHOLE ITEM LIST RUNS IN ONE PASS. *
+000180*     03/12/2015  DLO  VALIDATE RANDOM-NUMBER AGAINST FIXED-    *
+000190*                      NUMBER BEFORE TRUSTING RESULT; ROUTE     *
+000200*                      OVERFLOWS TO THE EXCEPTION FILE INSTEAD  *
+000210*                      OF DISPLAYING A WRAPPED VALUE.           *
+000220*     04/02/2015  DLO  REPLACE THE CONSOLE DISPLAY WITH A       *
+000230*                      PAGINATED REPORT FILE SO RESULTS CAN BE  *
+000240*                      FILED AND DISTRIBUTED LIKE THE REST OF   *
+000250*                      THE DAY'S PAPERWORK.                     *
+000260*     04/02/2015  DLO  ADD AN AUDIT TRAIL OF EVERY DRAW SO A    *
+000270*                      QUESTIONED RESULT CAN BE PROVEN AFTER    *
+000280*                      THE FACT.                                *
+000290*     04/20/2015  DLO  READ THE DEFAULT STARTING ALLOCATION     *
+000300*                      FROM A PARAMETER RECORD SO OPERATIONS    *
+000310*                      CAN CHANGE IT WITHOUT A RECOMPILE.       *
+000320*     05/14/2015  DLO  ADD CHECKPOINT/RESTART SO AN ABEND       *
+000330*                      PARTWAY THROUGH THE ITEM LOOP DOES NOT   *
+000340*                      FORCE A FULL RERUN.                      *
+000350*     06/15/2015  DLO  APPEND EACH DAY'S RESULT TO A HISTORY     *
+000360*                      FILE FOR THE STATRPT TRENDING PROGRAM.   *
+000370*     06/01/2015  DLO  SUBSTITUTE A LOW-RESULT ALERT MESSAGE     *
+000380*                      WHEN RESULT FALLS BELOW A CONFIGURABLE    *
+000390*                      THRESHOLD.                                *
+000400*     06/15/2015  DLO  ADD THE GL/ACCOUNTING EXTRACT FEED SO     *
+000410*                      FINANCE NO LONGER RETYPES RESULT FROM     *
+000420*                      THE JOB LOG.                              *
+000430*     06/15/2015  DLO  WRITE EACH ITEM'S RESULT TO AN ONLINE     *
+000440*                      INQUIRY FILE, KEYED BY DATE AND ITEM,     *
+000450*                      SO TODAY'S RESULT CAN BE LOOKED UP        *
+000460*                      WITHOUT RERUNNING THE BATCH.              *
+000470*     07/06/2015  DLO  KEY THE CHECKPOINT RECORD BY RUN-ID AND   *
+000480*                      RUN DATE SO A RESTART CANNOT PICK UP A    *
+000490*                      PRIOR DAY'S LEFTOVER CHECKPOINT.          *
+000500*     07/06/2015  DLO  OPEN EXCEPTION-FILE, REPORT-FILE, AND     *
+000510*                      GLEXTRACT-FILE EXTEND RATHER THAN OUTPUT  *
+000520*                      WHEN RESUMING A CHECKPOINTED RUN, SO      *
+000530*                      EARLIER ITEMS ARE NOT LOST.               *
+000540*     07/06/2015  DLO  AUDIT EVERY ITEM PROCESSED, NOT ONLY      *
+000550*                      THE ONES THAT PASS THE VALIDITY CHECK.    *
+000560*     07/06/2015  DLO  CHECK FILE STATUS AFTER EACH OPEN AND     *
+000570*                      EACH SEQUENTIAL WRITE; ABEND ON FAILURE   *
+000580*                      INSTEAD OF RUNNING ON BLIND.              *
+000590*     07/06/2015  DLO  ADD A DEFAULT-OVERRIDE INDICATOR TO THE   *
+000600*                      BALANCE RECORD SO A TRUE ZERO STARTING    *
+000610*                      QUANTITY IS NOT CONFUSED WITH A MISSING   *
+000620*                      ONE.                                      *
+000630*     07/06/2015  DLO  CORRECT A SPACING DEFECT IN THE LOW-      *
+000640*                      RESULT ALERT MESSAGE.                     *
+000650*     07/07/2015  DLO  WIDEN EXC-REASON SO THE OVERFLOW          *
+000660*                      EXCEPTION TEXT IS NOT TRUNCATED.          *
+000670*     07/07/2015  DLO  DECLARE CHECKPOINT-FILE, AUDIT-FILE,      *
+000680*                      HISTORY-FILE, AND INQUIRY-FILE OPTIONAL   *
+000690*                      SO THE FIRST RUN OF THE DAY CAN CREATE    *
+000700*                      THEM INSTEAD OF ABENDING ON THE OPEN.     *
+000710*     07/07/2015  DLO  CHECK FILE STATUS AFTER EVERY CHECKPOINT  *
+000720*                      AND INQUIRY WRITE/REWRITE, NOT JUST THE   *
+000730*                      INVALID KEY CONDITION.                    *
+000740*     07/08/2015  DLO  CARRY THE REPORT PAGE NUMBER IN THE       *
+000750*                      CHECKPOINT RECORD SO A RESTART CONTINUES  *
+000760*                      PAGINATION INSTEAD OF REPEATING PAGE 1.   *
+000770****************************************************************
+000780 IDENTIFICATION DIVISION.
+000790 PROGRAM-ID.    RANDOM-SUBTRACTION.
+000800 AUTHOR.        D. L. OKAFOR.
+000810 INSTALLATION.  INVENTORY CONTROL SYSTEMS.
+000820 DATE-WRITTEN.  01/05/2009.
+000830 DATE-COMPILED.
+000840
+000850 ENVIRONMENT DIVISION.
+000860 CONFIGURATION SECTION.
+000870 SOURCE-COMPUTER.   IBM-370.
+000880 OBJECT-COMPUTER.   IBM-370.
+000890 SPECIAL-NAMES.
+000900     C01 IS TOP-OF-PAGE.
+000910
+000920 INPUT-OUTPUT SECTION.
+000930 FILE-CONTROL.
+000940*    DAILY ITEM/COST-CENTER BALANCES TO BE PROCESSED
+000950     SELECT DAILY-BALANCE-FILE
+000960         ASSIGN TO BALIN
+000970         ORGANIZATION IS SEQUENTIAL
+000980         FILE STATUS IS WS-BAL-FILE-STATUS.
+000990
+001000*    ITEMS FAILING THE SIGN/OVERFLOW CHECK
+001010     SELECT EXCEPTION-FILE
+001020         ASSIGN TO EXCPOUT
+001030         ORGANIZATION IS SEQUENTIAL
+001040         FILE STATUS IS WS-EXC-FILE-STATUS.
+001050
+001060*    PRINTED, PAGINATED RESULT REPORT
+001070     SELECT REPORT-FILE
+001080         ASSIGN TO RPTOUT
+001090         ORGANIZATION IS SEQUENTIAL
+001100         FILE STATUS IS WS-RPT-FILE-STATUS.
+001110
+001120*    AUDIT TRAIL OF EVERY DRAW, APPENDED EACH RUN - OPTIONAL SO
+001130*    A FIRST-EVER RUN CAN EXTEND A FILE THAT DOES NOT YET EXIST
+001140     SELECT OPTIONAL AUDIT-FILE
+001150         ASSIGN TO AUDOUT
+001160         ORGANIZATION IS SEQUENTIAL
+001170         FILE STATUS IS WS-AUD-FILE-STATUS.
+001180
+001190*    OPERATOR-MAINTAINED RUN CONTROL VALUES
+001200     SELECT PARAMETER-FILE
+001210         ASSIGN TO PARMIN
+001220         ORGANIZATION IS SEQUENTIAL
+001230         FILE STATUS IS WS-PARM-FILE-STATUS.
+001240
+001250*    LAST ITEM SUCCESSFULLY PROCESSED, FOR RESTART - KEYED BY
+001260*    RUN-ID AND RUN DATE SO A STALE CHECKPOINT FROM AN EARLIER
+001270*    DAY CANNOT BE APPLIED TO A LATER DAY'S BALANCE FILE
+001280*    OPTIONAL SO THE FIRST-EVER RUN OF THE DAY CAN CREATE IT
+001290     SELECT OPTIONAL CHECKPOINT-FILE
+001300         ASSIGN TO CKPTFIL
+001310         ORGANIZATION IS INDEXED
+001320         ACCESS MODE IS DYNAMIC
+001330         RECORD KEY IS CKPT-KEY
+001340         FILE STATUS IS WS-CKPT-FILE-STATUS.
+001350
+001360*    ACCUMULATED RESULT HISTORY, APPENDED EACH RUN, READ BY
+001370*    THE STATRPT TRENDING PROGRAM
+001380*    OPTIONAL SO A FIRST-EVER RUN CAN EXTEND A NEW FILE
+001390     SELECT OPTIONAL HISTORY-FILE
+001400         ASSIGN TO HISTOUT
+001410         ORGANIZATION IS SEQUENTIAL
+001420         FILE STATUS IS WS-HIST-FILE-STATUS.
+001430
+001440*    DAILY FEED TO THE ACCOUNTING GL LOADER
+001450     SELECT GLEXTRACT-FILE
+001460         ASSIGN TO GLXOUT
+001470         ORGANIZATION IS SEQUENTIAL
+001480         FILE STATUS IS WS-GLX-FILE-STATUS.
+001490
+001500*    TODAY'S RESULT BY ITEM, FOR ONLINE INQUIRY - OPTIONAL SO
+001510*    THE FIRST-EVER RUN OF THE DAY CAN CREATE IT
+001520     SELECT OPTIONAL INQUIRY-FILE
+001530         ASSIGN TO INQFILE
+001540         ORGANIZATION IS INDEXED
+001550         ACCESS MODE IS DYNAMIC
+001560         RECORD KEY IS INQ-KEY
+001570         FILE STATUS IS WS-INQ-FILE-STATUS.
+001580
+001590 DATA DIVISION.
+001600 FILE SECTION.
+001610 FD  DAILY-BALANCE-FILE
+001620     LABEL RECORDS ARE STANDARD
+001630     RECORD CONTAINS 80 CHARACTERS.
+001640     COPY "BALREC.CPY".
+001650
+001660 FD  EXCEPTION-FILE
+001670     LABEL RECORDS ARE STANDARD
+001680     RECORD CONTAINS 80 CHARACTERS.
+001690     COPY "EXCREC.CPY".
+001700
+001710 FD  REPORT-FILE
+001720     LABEL RECORDS ARE STANDARD
+001730     RECORD CONTAINS 132 CHARACTERS.
+001740 01  REPORT-RECORD               PIC X(132).
+001750
+001760 FD  AUDIT-FILE
+001770     LABEL RECORDS ARE STANDARD
+001780     RECORD CONTAINS 80 CHARACTERS.
+001790     COPY "AUDREC.CPY".
+001800
+001810 FD  PARAMETER-FILE
+001820     LABEL RECORDS ARE STANDARD
+001830     RECORD CONTAINS 80 CHARACTERS.
+001840     COPY "PARMREC.CPY".
+001850
+001860 FD  CHECKPOINT-FILE
+001870     LABEL RECORDS ARE STANDARD
+001880     RECORD CONTAINS 80 CHARACTERS.
+001890     COPY "CKPTREC.CPY".
+001900
+001910 FD  HISTORY-FILE
+001920     LABEL RECORDS ARE STANDARD
+001930     RECORD CONTAINS 80 CHARACTERS.
+001940     COPY "HISTREC.CPY".
+001950
+001960 FD  GLEXTRACT-FILE
+001970     LABEL RECORDS ARE STANDARD
+001980     RECORD CONTAINS 80 CHARACTERS.
+001990     COPY "GLXREC.CPY".
+002000
+002010 FD  INQUIRY-FILE
+002020     LABEL RECORDS ARE STANDARD
+002030     RECORD CONTAINS 80 CHARACTERS.
+002040     COPY "INQREC.CPY".
+002050
+002060 WORKING-STORAGE SECTION.
+002070****************************************************************
+002080*    FILE STATUS SWITCHES                                      *
+002090****************************************************************
+002100 01  WS-FILE-STATUSES.
+002110     05  WS-BAL-FILE-STATUS      PIC X(02) VALUE "00".
+002120     05  WS-EXC-FILE-STATUS      PIC X(02) VALUE "00".
+002130     05  WS-RPT-FILE-STATUS      PIC X(02) VALUE "00".
+002140     05  WS-AUD-FILE-STATUS      PIC X(02) VALUE "00".
+002150     05  WS-PARM-FILE-STATUS     PIC X(02) VALUE "00".
+002160     05  WS-CKPT-FILE-STATUS     PIC X(02) VALUE "00".
+002170     05  WS-HIST-FILE-STATUS     PIC X(02) VALUE "00".
+002180     05  WS-GLX-FILE-STATUS      PIC X(02) VALUE "00".
+002190     05  WS-INQ-FILE-STATUS      PIC X(02) VALUE "00".
+002200
+002210****************************************************************
+002220*    PROGRAM SWITCHES                                          *
+002230****************************************************************
+002240 01  WS-SWITCHES.
+002250     05  WS-BAL-EOF-SW           PIC X(01) VALUE "N".
+002260         88  WS-BAL-EOF                     VALUE "Y".
+002270     05  RSB-RESULT-VALID-SW     PIC X(01) VALUE "Y".
+002280         88  RSB-RESULT-VALID               VALUE "Y".
+002290         88  RSB-RESULT-INVALID             VALUE "N".
+002300
+002310****************************************************************
+002320*    CURRENT-ITEM WORKING FIELDS                                *
+002330****************************************************************
+002340 01  RSB-CURRENT-ITEM-CODE       PIC X(10).
+002350 01  RSB-FIXED-NUMBER            PIC 9(04).
+002360 01  RSB-RANDOM-NUMBER           PIC 9(04).
+002370 01  RSB-RESULT                  PIC 9(04).
+002380 01  RSB-MESSAGE                 PIC X(50).
+002390
+002400****************************************************************
+002410*    RUN CONTROL VALUES - LOADED FROM PARAMETER-FILE            *
+002420****************************************************************
+002430 01  RSB-RUN-CONTROLS.
+002440     05  RSB-DEFAULT-FIXED-NUMBER    PIC 9(04).
+002450     05  RSB-CHECKPOINT-INTERVAL     PIC 9(04).
+002460     05  RSB-ALERT-THRESHOLD         PIC 9(04).
+002470
+002480****************************************************************
+002490*    PAGINATION COUNTERS AND RUN DATE                           *
+002500****************************************************************
+002510 01  RSB-ITEM-SEQ-NO             PIC 9(06) COMP VALUE ZERO.
+002520 01  RSB-RESTART-SEQ-NO          PIC 9(06) COMP VALUE ZERO.
+002530 01  RSB-ITEMS-SINCE-CKPT        PIC 9(06) COMP VALUE ZERO.
+002540 01  RSB-LINE-COUNT              PIC 9(03) COMP VALUE ZERO.
+002550 01  RSB-PAGE-COUNT              PIC 9(03) COMP VALUE ZERO.
+002560 01  RSB-LINES-PER-PAGE          PIC 9(03) COMP VALUE 55.
+002570 01  WS-CURRENT-DATE             PIC 9(08) VALUE ZERO.
+002580 01  WS-CURRENT-TIME             PIC 9(08) VALUE ZERO.
+002590
+002600****************************************************************
+002610*    PAGINATED REPORT LINES                                     *
+002620****************************************************************
+002630 01  RPT-HEADING-LINE-1.
+002640     05  FILLER                  PIC X(01) VALUE "1".
+002650     05  FILLER                  PIC X(40)
+002660             VALUE "RANDOM-SUBTRACTION - DAILY RESULT REPORT".
+002670     05  FILLER                  PIC X(10) VALUE "  RUN DATE".
+002680     05  RPT-HDG-RUN-DATE        PIC 9(08).
+002690     05  FILLER                  PIC X(09) VALUE SPACES.
+002700     05  FILLER                  PIC X(05) VALUE "PAGE ".
+002710     05  RPT-HDG-PAGE-NO         PIC ZZ9.
+002720     05  FILLER                  PIC X(56) VALUE SPACES.
+002730
+002740 01  RPT-HEADING-LINE-2.
+002750     05  FILLER                  PIC X(01) VALUE SPACE.
+002760     05  FILLER                  PIC X(10) VALUE "ITEM CODE".
+002770     05  FILLER                  PIC X(02) VALUE SPACES.
+002780     05  FILLER                  PIC X(04) VALUE "FXNO".
+002790     05  FILLER                  PIC X(02) VALUE SPACES.
+002800     05  FILLER                  PIC X(04) VALUE "RAND".
+002810     05  FILLER                  PIC X(02) VALUE SPACES.
+002820     05  FILLER                  PIC X(04) VALUE "RSLT".
+002830     05  FILLER                  PIC X(02) VALUE SPACES.
+002840     05  FILLER                  PIC X(50) VALUE "MESSAGE".
+002850     05  FILLER                  PIC X(51) VALUE SPACES.
+002860
+002870 01  RPT-DETAIL-LINE.
+002880     05  FILLER                  PIC X(01) VALUE SPACE.
+002890     05  RPT-ITEM-CODE           PIC X(10).
+002900     05  FILLER                  PIC X(02) VALUE SPACES.
+002910     05  RPT-FIXED-NUMBER        PIC ZZZ9.
+002920     05  FILLER                  PIC X(02) VALUE SPACES.
+002930     05  RPT-RANDOM-NUMBER       PIC ZZZ9.
+002940     05  FILLER                  PIC X(02) VALUE SPACES.
+002950     05  RPT-RESULT              PIC ZZZ9.
+002960     05  FILLER                  PIC X(02) VALUE SPACES.
+002970     05  RPT-MESSAGE             PIC X(50).
+002980     05  FILLER                  PIC X(51) VALUE SPACES.
+002990
+003000 PROCEDURE DIVISION.
+003010****************************************************************
+003020*    0000-MAINLINE                                              *
+003030****************************************************************
+003040 0000-MAINLINE.
+003050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003060     PERFORM 2000-PROCESS-ITEM THRU 2000-EXIT
+003070         UNTIL WS-BAL-EOF.
+003080     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003090     STOP RUN.
+003100
+003110****************************************************************
+003120*    1000-INITIALIZE                                            *
+003130****************************************************************
+003140 1000-INITIALIZE.
+003150     OPEN INPUT DAILY-BALANCE-FILE.
+003160     IF WS-BAL-FILE-STATUS NOT = "00"
+003170         DISPLAY "RANDOM-SUBTRACTION - ABEND - DAILY-BALANCE-"
+003180                 "FILE OPEN FAILED - STATUS " WS-BAL-FILE-STATUS
+003190         GO TO 9900-ABEND-TERMINATION
+003200     END-IF.
+003210     OPEN INPUT PARAMETER-FILE.
+003220     IF WS-PARM-FILE-STATUS NOT = "00"
+003230         DISPLAY "RANDOM-SUBTRACTION - ABEND - PARAMETER-FILE "
+003240                 "OPEN FAILED - STATUS " WS-PARM-FILE-STATUS
+003250         GO TO 9900-ABEND-TERMINATION
+003260     END-IF.
+003270     OPEN I-O CHECKPOINT-FILE.
+003280     IF WS-CKPT-FILE-STATUS NOT = "00"
+003290             AND WS-CKPT-FILE-STATUS NOT = "05"
+003300         DISPLAY "RANDOM-SUBTRACTION - ABEND - CHECKPOINT-FILE "
+003310                 "OPEN FAILED - STATUS " WS-CKPT-FILE-STATUS
+003320         GO TO 9900-ABEND-TERMINATION
+003330     END-IF.
+003340     PERFORM 1100-READ-PARAMETER-RECORD THRU 1100-EXIT.
+003350     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003360     ACCEPT WS-CURRENT-TIME FROM TIME.
+003370     PERFORM 1300-GET-RESTART-POINT THRU 1300-EXIT.
+003380     PERFORM 1400-OPEN-OUTPUT-FILES THRU 1400-EXIT.
+003390     OPEN EXTEND AUDIT-FILE.
+003400     IF WS-AUD-FILE-STATUS NOT = "00"
+003410             AND WS-AUD-FILE-STATUS NOT = "05"
+003420         DISPLAY "RANDOM-SUBTRACTION - ABEND - AUDIT-FILE "
+003430                 "OPEN FAILED - STATUS " WS-AUD-FILE-STATUS
+003440         GO TO 9900-ABEND-TERMINATION
+003450     END-IF.
+003460     OPEN EXTEND HISTORY-FILE.
+003470     IF WS-HIST-FILE-STATUS NOT = "00"
+003480             AND WS-HIST-FILE-STATUS NOT = "05"
+003490         DISPLAY "RANDOM-SUBTRACTION - ABEND - HISTORY-FILE "
+003500                 "OPEN FAILED - STATUS " WS-HIST-FILE-STATUS
+003510         GO TO 9900-ABEND-TERMINATION
+003520     END-IF.
+003530     OPEN I-O INQUIRY-FILE.
+003540     IF WS-INQ-FILE-STATUS NOT = "00"
+003550             AND WS-INQ-FILE-STATUS NOT = "05"
+003560         DISPLAY "RANDOM-SUBTRACTION - ABEND - INQUIRY-FILE "
+003570                 "OPEN FAILED - STATUS " WS-INQ-FILE-STATUS
+003580         GO TO 9900-ABEND-TERMINATION
+003590     END-IF.
+003600     PERFORM 7100-WRITE-REPORT-HEADING THRU 7100-EXIT.
+003610     PERFORM 2900-READ-BALANCE-RECORD THRU 2900-EXIT.
+003620 1000-EXIT.
+003630     EXIT.
+003640
+003650 1100-READ-PARAMETER-RECORD.
+003660     READ PARAMETER-FILE
+003670         AT END
+003680             MOVE 1000 TO PARM-DEFAULT-FIXED-NUM
+003690             MOVE 0010 TO PARM-CHECKPOINT-INTERVAL
+003700             MOVE 0100 TO PARM-ALERT-THRESHOLD
+003710     END-READ.
+003720     MOVE PARM-DEFAULT-FIXED-NUM   TO RSB-DEFAULT-FIXED-NUMBER.
+003730     MOVE PARM-CHECKPOINT-INTERVAL TO RSB-CHECKPOINT-INTERVAL.
+003740     MOVE PARM-ALERT-THRESHOLD     TO RSB-ALERT-THRESHOLD.
+003750     CLOSE PARAMETER-FILE.
+003760 1100-EXIT.
+003770     EXIT.
+003780
+003790****************************************************************
+003800*    1300-GET-RESTART-POINT - THE CHECKPOINT KEY INCLUDES       *
+003810*    TODAY'S DATE, SO A CHECKPOINT LEFT BY AN EARLIER DAY'S     *
+003820*    ABEND SIMPLY WILL NOT BE FOUND HERE AND RESTART-SEQ-NO     *
+003830*    COMES BACK ZERO, AS IT SHOULD FOR A FRESH DAY. THE PAGE    *
+003840*    NUMBER IN PROGRESS COMES BACK WITH IT SO THE REPORT FILE   *
+003850*    CONTINUES ITS PAGINATION ACROSS A RESTART.                 *
+003860****************************************************************
+003870 1300-GET-RESTART-POINT.
+003880     MOVE "RANDSUB1"      TO CKPT-RUN-ID.
+003890     MOVE WS-CURRENT-DATE TO CKPT-RUN-DATE.
+003900     READ CHECKPOINT-FILE
+003910         INVALID KEY
+003920             MOVE ZERO TO RSB-RESTART-SEQ-NO
+003930             MOVE ZERO TO RSB-PAGE-COUNT
+003940         NOT INVALID KEY
+003950             MOVE CKPT-LAST-ITEM-SEQ  TO RSB-RESTART-SEQ-NO
+003960             MOVE CKPT-LAST-PAGE-NO   TO RSB-PAGE-COUNT
+003970     END-READ.
+003980 1300-EXIT.
+003990     EXIT.
+004000
+004010****************************************************************
+004020*    1400-OPEN-OUTPUT-FILES - A FRESH DAY (NO RESTART POINT)    *
+004030*    TRUNCATES THESE FILES AS BEFORE; RESUMING A CHECKPOINTED   *
+004040*    RUN EXTENDS THEM SO THE EARLIER PART OF THE RUN IS KEPT.   *
+004050****************************************************************
+004060 1400-OPEN-OUTPUT-FILES.
+004070     IF RSB-RESTART-SEQ-NO = ZERO
+004080         OPEN OUTPUT EXCEPTION-FILE
+004090         OPEN OUTPUT REPORT-FILE
+004100         OPEN OUTPUT GLEXTRACT-FILE
+004110     ELSE
+004120         OPEN EXTEND EXCEPTION-FILE
+004130         OPEN EXTEND REPORT-FILE
+004140         OPEN EXTEND GLEXTRACT-FILE
+004150     END-IF.
+004160     IF WS-EXC-FILE-STATUS NOT = "00"
+004170             AND WS-EXC-FILE-STATUS NOT = "05"
+004180         DISPLAY "RANDOM-SUBTRACTION - ABEND - EXCEPTION-FILE "
+004190                 "OPEN FAILED - STATUS " WS-EXC-FILE-STATUS
+004200         GO TO 9900-ABEND-TERMINATION
+004210     END-IF.
+004220     IF WS-RPT-FILE-STATUS NOT = "00"
+004230             AND WS-RPT-FILE-STATUS NOT = "05"
+004240         DISPLAY "RANDOM-SUBTRACTION - ABEND - REPORT-FILE "
+004250                 "OPEN FAILED - STATUS " WS-RPT-FILE-STATUS
+004260         GO TO 9900-ABEND-TERMINATION
+004270     END-IF.
+004280     IF WS-GLX-FILE-STATUS NOT = "00"
+004290             AND WS-GLX-FILE-STATUS NOT = "05"
+004300         DISPLAY "RANDOM-SUBTRACTION - ABEND - GLEXTRACT-FILE "
+004310                 "OPEN FAILED - STATUS " WS-GLX-FILE-STATUS
+004320         GO TO 9900-ABEND-TERMINATION
+004330     END-IF.
+004340 1400-EXIT.
+004350     EXIT.
+004360
+004370****************************************************************
+004380*    2000-PROCESS-ITEM - ONE ITERATION PER BALANCE RECORD       *
+004390****************************************************************
+004400 2000-PROCESS-ITEM.
+004410     ADD 1 TO RSB-ITEM-SEQ-NO.
+004420     IF RSB-ITEM-SEQ-NO > RSB-RESTART-SEQ-NO
+004430         PERFORM 3000-COMPUTE-RESULT THRU 3000-EXIT
+004440         PERFORM 4000-VALIDATE-RESULT THRU 4000-EXIT
+004450         PERFORM 5200-WRITE-AUDIT-RECORD THRU 5200-EXIT
+004460         IF RSB-RESULT-VALID
+004470             PERFORM 5000-BUILD-MESSAGE THRU 5000-EXIT
+004480             PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+004490             PERFORM 5300-WRITE-HISTORY-RECORD THRU 5300-EXIT
+004500             PERFORM 5400-WRITE-GL-EXTRACT THRU 5400-EXIT
+004510             PERFORM 5500-WRITE-INQUIRY-RECORD THRU 5500-EXIT
+004520         ELSE
+004530             PERFORM 4100-WRITE-EXCEPTION-RECORD THRU 4100-EXIT
+004540         END-IF
+004550         PERFORM 6000-CHECKPOINT-IF-DUE THRU 6000-EXIT
+004560     END-IF.
+004570     PERFORM 2900-READ-BALANCE-RECORD THRU 2900-EXIT.
+004580 2000-EXIT.
+004590     EXIT.
+004600
+004610 2900-READ-BALANCE-RECORD.
+004620     READ DAILY-BALANCE-FILE
+004630         AT END
+004640             MOVE "Y" TO WS-BAL-EOF-SW
+004650     END-READ.
+004660 2900-EXIT.
+004670     EXIT.
+004680
+004690****************************************************************
+004700*    3000-COMPUTE-RESULT - DRAW AND SUBTRACT FOR ONE ITEM       *
+004710****************************************************************
+004720 3000-COMPUTE-RESULT.
+004730     MOVE BAL-ITEM-CODE TO RSB-CURRENT-ITEM-CODE.
+004740     MOVE BAL-START-QTY TO RSB-FIXED-NUMBER.
+004750     IF BAL-USE-PARM-DEFAULT
+004760         MOVE RSB-DEFAULT-FIXED-NUMBER TO RSB-FIXED-NUMBER
+004770     END-IF.
+004780     CALL "CBL_RANDOM" USING RSB-RANDOM-NUMBER.
+004790     COMPUTE RSB-RESULT = RSB-FIXED-NUMBER - RSB-RANDOM-NUMBER.
+004800 3000-EXIT.
+004810     EXIT.
+004820
+004830****************************************************************
+004840*    4000-VALIDATE-RESULT - CATCH THE UNSIGNED SUBTRACT         *
+004850*    UNDERFLOW BEFORE RESULT IS TRUSTED ANYWHERE DOWNSTREAM     *
+004860****************************************************************
+004870 4000-VALIDATE-RESULT.
+004880     IF RSB-RANDOM-NUMBER > RSB-FIXED-NUMBER
+004890         MOVE "N" TO RSB-RESULT-VALID-SW
+004900     ELSE
+004910         MOVE "Y" TO RSB-RESULT-VALID-SW
+004920     END-IF.
+004930 4000-EXIT.
+004940     EXIT.
+004950
+004960 4100-WRITE-EXCEPTION-RECORD.
+004970     MOVE RSB-CURRENT-ITEM-CODE TO EXC-ITEM-CODE.
+004980     MOVE RSB-FIXED-NUMBER      TO EXC-FIXED-NUMBER.
+004990     MOVE RSB-RANDOM-NUMBER     TO EXC-RANDOM-NUMBER.
+005000     MOVE "RANDOM NUMBER EXCEEDS FIXED NUMBER"
+005010         TO EXC-REASON.
+005020     WRITE EXC-RECORD.
+005030     IF WS-EXC-FILE-STATUS NOT = "00"
+005040         DISPLAY "RANDOM-SUBTRACTION - ABEND - EXCEPTION-FILE "
+005050                 "WRITE FAILED - STATUS " WS-EXC-FILE-STATUS
+005060         GO TO 9900-ABEND-TERMINATION
+005070     END-IF.
+005080 4100-EXIT.
+005090     EXIT.
+005100
+005110****************************************************************
+005120*    5000-BUILD-MESSAGE                                         *
+005130****************************************************************
+005140 5000-BUILD-MESSAGE.
+005150     MOVE SPACES TO RSB-MESSAGE.
+005160     IF RSB-RESULT < RSB-ALERT-THRESHOLD
+005170         MOVE "** LOW RESULT ALERT - REVIEW ITEM "
+005180             TO RSB-MESSAGE
+005190         MOVE RSB-CURRENT-ITEM-CODE TO RSB-MESSAGE(35:10)
+005200         MOVE " **"                 TO RSB-MESSAGE(45:3)
+005210     ELSE
+005220         MOVE "YOU HAVE " TO RSB-MESSAGE
+005230         MOVE RSB-RESULT  TO RSB-MESSAGE(10:4)
+005240         MOVE " ITEMS REMAINING." TO RSB-MESSAGE(14:17)
+005250     END-IF.
+005260 5000-EXIT.
+005270     EXIT.
+005280
+005290****************************************************************
+005300*    5100-WRITE-REPORT-LINE - DETAIL LINE WITH PAGE BREAK       *
+005310****************************************************************
+005320 5100-WRITE-REPORT-LINE.
+005330     IF RSB-LINE-COUNT >= RSB-LINES-PER-PAGE
+005340         PERFORM 7100-WRITE-REPORT-HEADING THRU 7100-EXIT
+005350     END-IF.
+005360     MOVE SPACES               TO RPT-DETAIL-LINE.
+005370     MOVE RSB-CURRENT-ITEM-CODE TO RPT-ITEM-CODE.
+005380     MOVE RSB-FIXED-NUMBER      TO RPT-FIXED-NUMBER.
+005390     MOVE RSB-RANDOM-NUMBER     TO RPT-RANDOM-NUMBER.
+005400     MOVE RSB-RESULT            TO RPT-RESULT.
+005410     MOVE RSB-MESSAGE           TO RPT-MESSAGE.
+005420     WRITE REPORT-RECORD FROM RPT-DETAIL-LINE.
+005430     IF WS-RPT-FILE-STATUS NOT = "00"
+005440         DISPLAY "RANDOM-SUBTRACTION - ABEND - REPORT-FILE "
+005450                 "WRITE FAILED - STATUS " WS-RPT-FILE-STATUS
+005460         GO TO 9900-ABEND-TERMINATION
+005470     END-IF.
+005480     ADD 1 TO RSB-LINE-COUNT.
+005490 5100-EXIT.
+005500     EXIT.
+005510
+005520****************************************************************
+005530*    5200-WRITE-AUDIT-RECORD                                    *
+005540****************************************************************
+005550 5200-WRITE-AUDIT-RECORD.
+005560     MOVE WS-CURRENT-DATE       TO AUD-RUN-DATE.
+005570     MOVE WS-CURRENT-TIME       TO AUD-RUN-TIME.
+005580     MOVE RSB-CURRENT-ITEM-CODE TO AUD-ITEM-CODE.
+005590     MOVE RSB-FIXED-NUMBER      TO AUD-FIXED-NUMBER.
+005600     MOVE RSB-RANDOM-NUMBER     TO AUD-RANDOM-NUMBER.
+005610     MOVE RSB-RESULT            TO AUD-RESULT.
+005620     WRITE AUD-RECORD.
+005630     IF WS-AUD-FILE-STATUS NOT = "00"
+005640         DISPLAY "RANDOM-SUBTRACTION - ABEND - AUDIT-FILE "
+005650                 "WRITE FAILED - STATUS " WS-AUD-FILE-STATUS
+005660         GO TO 9900-ABEND-TERMINATION
+005670     END-IF.
+005680 5200-EXIT.
+005690     EXIT.
+005700
+005710****************************************************************
+005720*    5300-WRITE-HISTORY-RECORD                                  *
+005730****************************************************************
+005740 5300-WRITE-HISTORY-RECORD.
+005750     MOVE WS-CURRENT-DATE       TO HIST-RUN-DATE.
+005760     MOVE RSB-CURRENT-ITEM-CODE TO HIST-ITEM-CODE.
+005770     MOVE RSB-RESULT            TO HIST-RESULT.
+005780     WRITE HIST-RECORD.
+005790     IF WS-HIST-FILE-STATUS NOT = "00"
+005800         DISPLAY "RANDOM-SUBTRACTION - ABEND - HISTORY-FILE "
+005810                 "WRITE FAILED - STATUS " WS-HIST-FILE-STATUS
+005820         GO TO 9900-ABEND-TERMINATION
+005830     END-IF.
+005840 5300-EXIT.
+005850     EXIT.
+005860
+005870****************************************************************
+005880*    5400-WRITE-GL-EXTRACT                                      *
+005890****************************************************************
+005900 5400-WRITE-GL-EXTRACT.
+005910     MOVE WS-CURRENT-DATE       TO GLX-RUN-DATE.
+005920     MOVE RSB-CURRENT-ITEM-CODE TO GLX-ITEM-CODE.
+005930     MOVE RSB-RESULT            TO GLX-RESULT-AMOUNT.
+005940     WRITE GLX-RECORD.
+005950     IF WS-GLX-FILE-STATUS NOT = "00"
+005960         DISPLAY "RANDOM-SUBTRACTION - ABEND - GLEXTRACT-FILE "
+005970                 "WRITE FAILED - STATUS " WS-GLX-FILE-STATUS
+005980         GO TO 9900-ABEND-TERMINATION
+005990     END-IF.
+006000 5400-EXIT.
+006010     EXIT.
+006020
+006030****************************************************************
+006040*    5500-WRITE-INQUIRY-RECORD                                  *
+006050****************************************************************
+006060 5500-WRITE-INQUIRY-RECORD.
+006070     MOVE WS-CURRENT-DATE       TO INQ-RUN-DATE.
+006080     MOVE RSB-CURRENT-ITEM-CODE TO INQ-ITEM-CODE.
+006090     MOVE RSB-FIXED-NUMBER      TO INQ-FIXED-NUMBER.
+006100     MOVE RSB-RANDOM-NUMBER     TO INQ-RANDOM-NUMBER.
+006110     MOVE RSB-RESULT            TO INQ-RESULT.
+006120     WRITE INQ-RECORD
+006130         INVALID KEY
+006140             REWRITE INQ-RECORD
+006150     END-WRITE.
+006160     IF WS-INQ-FILE-STATUS NOT = "00"
+006170         DISPLAY "RANDOM-SUBTRACTION - ABEND - INQUIRY-FILE "
+006180                 "WRITE FAILED - STATUS " WS-INQ-FILE-STATUS
+006190         GO TO 9900-ABEND-TERMINATION
+006200     END-IF.
+006210 5500-EXIT.
+006220     EXIT.
+006230
+006240****************************************************************
+006250*    6000-CHECKPOINT-IF-DUE - SAVE RESTART POSITION             *
+006260****************************************************************
+006270 6000-CHECKPOINT-IF-DUE.
+006280     ADD 1 TO RSB-ITEMS-SINCE-CKPT.
+006290     IF RSB-ITEMS-SINCE-CKPT >= RSB-CHECKPOINT-INTERVAL
+006300         MOVE RSB-ITEM-SEQ-NO       TO CKPT-LAST-ITEM-SEQ
+006310         MOVE RSB-CURRENT-ITEM-CODE TO CKPT-LAST-ITEM-CODE
+006320         MOVE RSB-PAGE-COUNT        TO CKPT-LAST-PAGE-NO
+006330         REWRITE CKPT-RECORD
+006340             INVALID KEY
+006350                 WRITE CKPT-RECORD
+006360         END-REWRITE
+006370         IF WS-CKPT-FILE-STATUS NOT = "00"
+006380             DISPLAY "RANDOM-SUBTRACTION - ABEND - "
+006390                     "CHECKPOINT-FILE WRITE FAILED - STATUS "
+006400                     WS-CKPT-FILE-STATUS
+006410             GO TO 9900-ABEND-TERMINATION
+006420         END-IF
+006430         MOVE ZERO TO RSB-ITEMS-SINCE-CKPT
+006440     END-IF.
+006450 6000-EXIT.
+006460     EXIT.
+006470
+006480****************************************************************
+006490*    7100-WRITE-REPORT-HEADING - PAGE BREAK                     *
+006500****************************************************************
+006510 7100-WRITE-REPORT-HEADING.
+006520     ADD 1 TO RSB-PAGE-COUNT.
+006530     MOVE WS-CURRENT-DATE  TO RPT-HDG-RUN-DATE.
+006540     MOVE RSB-PAGE-COUNT   TO RPT-HDG-PAGE-NO.
+006550     WRITE REPORT-RECORD FROM RPT-HEADING-LINE-1.
+006560     WRITE REPORT-RECORD FROM RPT-HEADING-LINE-2.
+006570     MOVE ZERO TO RSB-LINE-COUNT.
+006580 7100-EXIT.
+006590     EXIT.
+006600
+006610****************************************************************
+006620*    9000-TERMINATE                                             *
+006630****************************************************************
+006640 9000-TERMINATE.
+006650*    REACHING THIS PARAGRAPH MEANS THE ITEM LOOP RAN TO
+006660*    COMPLETION, SO THE CHECKPOINT IS CLEARED FOR THE NEXT RUN.
+006670     MOVE ZERO   TO CKPT-LAST-ITEM-SEQ.
+006680     MOVE SPACES TO CKPT-LAST-ITEM-CODE.
+006690     MOVE ZERO   TO CKPT-LAST-PAGE-NO.
+006700     REWRITE CKPT-RECORD
+006710         INVALID KEY
+006720             WRITE CKPT-RECORD
+006730     END-REWRITE.
+006740     IF WS-CKPT-FILE-STATUS NOT = "00"
+006750         DISPLAY "RANDOM-SUBTRACTION - ABEND - CHECKPOINT-FILE "
+006760                 "CLEAR FAILED - STATUS " WS-CKPT-FILE-STATUS
+006770         GO TO 9900-ABEND-TERMINATION
+006780     END-IF.
+006790     CLOSE DAILY-BALANCE-FILE
+006800           EXCEPTION-FILE
+006810           REPORT-FILE
+006820           AUDIT-FILE
+006830           HISTORY-FILE
+006840           GLEXTRACT-FILE
+006850           CHECKPOINT-FILE
+006860           INQUIRY-FILE.
+006870 9000-EXIT.
+006880     EXIT.
+006890
+006900****************************************************************
+006910*    9900-ABEND-TERMINATION - AN OPEN OR A WRITE CAME BACK      *
+006920*    WITH A FILE STATUS OTHER THAN SUCCESSFUL; THE RUN CANNOT   *
+006930*    BE TRUSTED TO CONTINUE, SO IT STOPS HERE WITH A NON-ZERO   *
+006940*    RETURN CODE FOR THE JOB SCHEDULER TO CATCH.                *
+006950****************************************************************
+006960 9900-ABEND-TERMINATION.
+006970     MOVE 16 TO RETURN-CODE.
+006980     STOP RUN.
