@@ -0,0 +1,9 @@
+000010****************************************************************
+000020* GLXREC.CPY                                                   *
+000030* GL/ACCOUNTING EXTRACT RECORD - FEEDS THE ACCOUNTING LOADER    *
+000040****************************************************************
+000050 01  GLX-RECORD.
+000060     05  GLX-RUN-DATE            PIC 9(08).
+000070     05  GLX-ITEM-CODE           PIC X(10).
+000080     05  GLX-RESULT-AMOUNT       PIC 9(04).
+000090     05  FILLER                  PIC X(58).
