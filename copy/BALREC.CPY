@@ -0,0 +1,14 @@
+000010****************************************************************
+000020* BALREC.CPY                                                   *
+000030* DAILY BALANCE INPUT RECORD - ONE PER ITEM/COST CENTER         *
+000040* BAL-DEFAULT-OVERRIDE-SW = "Y" TELLS RANDOM-SUBTRACTION TO     *
+000050* IGNORE BAL-START-QTY AND DRAW AGAINST THE PARAMETER-FILE      *
+000060* DEFAULT INSTEAD - A TRUE ZERO STARTING QUANTITY IS LEFT AS    *
+000070* ZERO UNLESS THIS SWITCH IS SET.                               *
+000080****************************************************************
+000090 01  BAL-RECORD.
+000100     05  BAL-ITEM-CODE           PIC X(10).
+000110     05  BAL-START-QTY           PIC 9(04).
+000120     05  BAL-DEFAULT-OVERRIDE-SW PIC X(01).
+000130         88  BAL-USE-PARM-DEFAULT        VALUE "Y".
+000140     05  FILLER                  PIC X(65).
