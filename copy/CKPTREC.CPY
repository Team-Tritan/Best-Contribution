@@ -0,0 +1,17 @@
+000010****************************************************************
+000020* CKPTREC.CPY                                                  *
+000030* CHECKPOINT/RESTART RECORD - LAST ITEM SUCCESSFULLY PROCESSED  *
+000040* KEYED BY RUN-ID AND RUN-DATE TOGETHER SO A CHECKPOINT LEFT    *
+000050* BY ONE DAY'S ABENDED RUN CANNOT BE PICKED UP BY A LATER DAY'S *
+000060* RUN AGAINST A DIFFERENT DAILY-BALANCE-FILE. ALSO CARRIES THE  *
+000065* REPORT PAGE NUMBER IN PROGRESS SO A RESTART CAN CONTINUE THE  *
+000067* REPORT'S PAGINATION INSTEAD OF STARTING OVER AT PAGE 1.       *
+000070****************************************************************
+000080 01  CKPT-RECORD.
+000090     05  CKPT-KEY.
+000100         10  CKPT-RUN-ID         PIC X(08).
+000110         10  CKPT-RUN-DATE       PIC 9(08).
+000120     05  CKPT-LAST-ITEM-SEQ      PIC 9(06).
+000130     05  CKPT-LAST-ITEM-CODE     PIC X(10).
+000135     05  CKPT-LAST-PAGE-NO       PIC 9(03).
+000140     05  FILLER                  PIC X(45).
