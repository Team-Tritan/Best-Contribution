@@ -0,0 +1,12 @@
+000010****************************************************************
+000020* INQREC.CPY                                                   *
+000030* ONLINE INQUIRY RECORD - KEYED BY RUN DATE AND ITEM CODE       *
+000040****************************************************************
+000050 01  INQ-RECORD.
+000060     05  INQ-KEY.
+000070         10  INQ-RUN-DATE        PIC 9(08).
+000080         10  INQ-ITEM-CODE       PIC X(10).
+000090     05  INQ-FIXED-NUMBER        PIC 9(04).
+000100     05  INQ-RANDOM-NUMBER       PIC 9(04).
+000110     05  INQ-RESULT              PIC 9(04).
+000120     05  FILLER                  PIC X(50).
