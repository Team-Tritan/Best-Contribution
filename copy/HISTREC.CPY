@@ -0,0 +1,9 @@
+000010****************************************************************
+000020* HISTREC.CPY                                                  *
+000030* RESULT HISTORY RECORD - ACCUMULATED DAILY, READ BY STATRPT    *
+000040****************************************************************
+000050 01  HIST-RECORD.
+000060     05  HIST-RUN-DATE           PIC 9(08).
+000070     05  HIST-ITEM-CODE          PIC X(10).
+000080     05  HIST-RESULT             PIC 9(04).
+000090     05  FILLER                  PIC X(58).
