@@ -0,0 +1,10 @@
+000010****************************************************************
+000020* EXCREC.CPY                                                   *
+000030* EXCEPTION RECORD - ITEMS FAILING THE SIGN/OVERFLOW CHECK      *
+000040****************************************************************
+000050 01  EXC-RECORD.
+000060     05  EXC-ITEM-CODE           PIC X(10).
+000070     05  EXC-FIXED-NUMBER        PIC 9(04).
+000080     05  EXC-RANDOM-NUMBER       PIC 9(04).
+000090     05  EXC-REASON              PIC X(35).
+000100     05  FILLER                  PIC X(27).
