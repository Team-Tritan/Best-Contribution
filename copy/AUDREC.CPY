@@ -0,0 +1,12 @@
+000010****************************************************************
+000020* AUDREC.CPY                                                   *
+000030* AUDIT TRAIL RECORD - ONE PER ITEM PROCESSED EACH RUN          *
+000040****************************************************************
+000050 01  AUD-RECORD.
+000060     05  AUD-RUN-DATE            PIC 9(08).
+000070     05  AUD-RUN-TIME            PIC 9(08).
+000080     05  AUD-ITEM-CODE           PIC X(10).
+000090     05  AUD-FIXED-NUMBER        PIC 9(04).
+000100     05  AUD-RANDOM-NUMBER       PIC 9(04).
+000110     05  AUD-RESULT              PIC 9(04).
+000120     05  FILLER                  PIC X(42).
