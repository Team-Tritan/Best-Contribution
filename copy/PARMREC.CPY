@@ -0,0 +1,9 @@
+000010****************************************************************
+000020* PARMREC.CPY                                                  *
+000030* RUN PARAMETER RECORD - OPERATOR MAINTAINED CONTROL VALUES     *
+000040****************************************************************
+000050 01  PARM-RECORD.
+000060     05  PARM-DEFAULT-FIXED-NUM    PIC 9(04).
+000070     05  PARM-CHECKPOINT-INTERVAL  PIC 9(04).
+000080     05  PARM-ALERT-THRESHOLD      PIC 9(04).
+000090     05  FILLER                    PIC X(68).
